@@ -2,71 +2,312 @@
            program-id. CALCULADORA.
 
        environment division.
-       
+
+       input-output section.
+       file-control.
+      * arquivo de auditoria (request 013) - um arquivo por dia,
+      * nome montado em tempo de execucao em WS-AUDIT-FILENAME
+           select AUDIT-LOG-FILE assign to dynamic WS-AUDIT-FILENAME
+               organization is line sequential
+               file status is WS-AUDIT-STATUS.
+
        data division.
+       file section.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(080).
+
        WORKING-STORAGE SECTION.
        01 W-NUMERO01  PIC 9(003)V9(002).
+      * redefinicao em texto para validar a entrada antes de usar o
+      * numero (request 011) - mesmo endereco de memoria, sem
+      * reconverter/realinhar o valor digitado
+       01 W-NUMERO01-IN REDEFINES W-NUMERO01 PIC X(005).
        01 W-NUMERO02  PIC 9(003)V9(002).
-       01 W-RESULTADO PIC S9(004)V9(002). 
+       01 W-NUMERO02-IN REDEFINES W-NUMERO02 PIC X(005).
+       01 W-RESULTADO PIC S9(004)V9(002).
 
       *Formatacao de numeros
        01 W-RESULTADO-FORM PIC -ZZZ.99 .
 
-      * Const para as operacões básicas, 
-       01 W-OPERRATION PIC 9(1).
-       01 CONST-SOMA          PIC 9(1) VALUE 1.
-       01 CONST-SUBTRACAO     PIC 9(1) VALUE 2.
-       01 CONST-MULTIPLICACAO PIC 9(1) VALUE 3.
-       01 CONST-DIVISAO       PIC 9(1) VALUE 4.
+      * Const para as operacões básicas,
+       01 W-OPERRATION PIC 9(2).
+       01 CONST-SOMA          PIC 9(2) VALUE 1.
+       01 CONST-SUBTRACAO     PIC 9(2) VALUE 2.
+       01 CONST-MULTIPLICACAO PIC 9(2) VALUE 3.
+       01 CONST-DIVISAO       PIC 9(2) VALUE 4.
 
       *boolean para controle de fluxo
        01 W-BOOLEAN PIC X(1).
            88 CONTINUAR VALUE "T".
            88 PARAR VALUE "F".
 
+      * memoria (request 010) - guarda o ultimo resultado somado ou
+      * subtraido para uso posterior, tipo calculadora de mesa
+       01 W-MEMORIA PIC S9(009)V9(002) VALUE ZERO.
+       01 CONST-MEM-SOMA      PIC 9(2) VALUE 5.
+       01 CONST-MEM-SUBTRAI   PIC 9(2) VALUE 6.
+       01 CONST-MEM-RECUPERA  PIC 9(2) VALUE 7.
+       01 CONST-MEM-LIMPA     PIC 9(2) VALUE 8.
+
+      * operacoes extras (request 012) - porcentagem, quadrado e
+      * potencia, usando os mesmos dois numeros digitados
+       01 CONST-PORCENTAGEM   PIC 9(2) VALUE 9.
+       01 CONST-QUADRADO      PIC 9(2) VALUE 10.
+       01 CONST-POTENCIA      PIC 9(2) VALUE 11.
+
+      * auditoria (request 013) - um registro por operacao realizada,
+      * gravado no arquivo do dia
+       01 WS-AUDIT-FILENAME PIC X(020).
+       01 WS-AUDIT-STATUS   PIC X(02) VALUE "00".
+       01 WS-CURRENT-DATE   PIC 9(08).
+       01 WS-CURRENT-TIME   PIC 9(08).
+       01 WS-AUDIT-LINE.
+           05 AL-DATE   PIC 9(08).
+           05 FILLER    PIC X(01) VALUE SPACE.
+           05 AL-TIME   PIC 9(08).
+           05 FILLER    PIC X(01) VALUE SPACE.
+           05 AL-OP     PIC 9(02).
+           05 FILLER    PIC X(01) VALUE SPACE.
+           05 AL-NUM1   PIC ZZZ.99.
+           05 FILLER    PIC X(01) VALUE SPACE.
+           05 AL-NUM2   PIC ZZZ.99.
+           05 FILLER    PIC X(01) VALUE SPACE.
+           05 AL-RESULT PIC -ZZZZ.99.
+
+      * validacao de entrada numerica (review fix) - FUNCTION TEST-NUMVAL
+      * aceita o numero como o usuario realmente digita (ex: "500"),
+      * em vez de exigir os 5 digitos exatos que o REDEFINES esperava;
+      * as tentativas sao limitadas para nao girar para sempre quando
+      * a entrada padrao (stdin) acaba
+       01 WS-NUM-ATTEMPTS     PIC 9(02) VALUE ZERO.
+       01 WS-NUM-ATTEMPTS-MAX PIC 9(02) VALUE 5.
+       01 WS-NUM-TESTRES      PIC S9(04).
+       01 WS-NUM-FLAG         PIC X(01).
+           88 NUM-VALID VALUE "Y".
+           88 NUM-INVALID VALUE "N".
+
 
        procedure division.
-       PRINCIPAL.
-           display "DIGITE O PRIMEIRO NUMERO: ".
-           accept W-NUMERO01.
+       MAIN-CONTROL.
+           perform BUILD-AUDIT-FILENAME
+           set CONTINUAR to true
+           perform PRINCIPAL
+               with test after until PARAR
+           display "OBRIGADO POR USAR O PROGRAMA".
+           stop run.
 
-           display "DIGITE O SEGUNDO NUMERO: ".
-           accept W-NUMERO02.
+       BUILD-AUDIT-FILENAME.
+           accept WS-CURRENT-DATE from DATE YYYYMMDD
+           string "CALC" WS-CURRENT-DATE ".LOG"
+               delimited by size into WS-AUDIT-FILENAME
+           exit.
 
+       PRINCIPAL.
            display "===============MENU================".
-           display "1 - SOMA".  
+           display "1 - SOMA".
            display "2 - SUBTRACAO".
            display "3 - MULTIPLICACAO".
            display "4 - DIVISAO".
+           display "5 - M+  (SOMAR ULTIMO RESULTADO NA MEMORIA)".
+           display "6 - M-  (SUBTRAIR ULTIMO RESULTADO DA MEMORIA)".
+           display "7 - MR  (RECUPERAR MEMORIA)".
+           display "8 - MC  (LIMPAR MEMORIA)".
+           display "9 - PORCENTAGEM (NUMERO1% DO NUMERO2)".
+           display "10 - QUADRADO (DO NUMERO1)".
+           display "11 - POTENCIA (NUMERO1 ELEVADO AO NUMERO2)".
            display  "===================================".
            accept W-OPERRATION.
 
+      * so nas operacoes que realmente usam os numeros digitados e que
+      * pedimos GET-NUMERO01/02 - MR/MC/M+/M- trabalham em cima do
+      * ultimo resultado e da memoria, nao de novos numeros digitados
            evaluate W-OPERRATION
                when CONST-SOMA
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
                    perform SOMA
                when CONST-SUBTRACAO
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
                    perform SUBTRACAO
                when CONST-MULTIPLICACAO
-                   perform MULTIPLICACAO 
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
+                   perform MULTIPLICACAO
                when CONST-DIVISAO
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
                    perform DIVISAO
+               when CONST-MEM-SOMA
+                   perform MEM-SOMA
+               when CONST-MEM-SUBTRAI
+                   perform MEM-SUBTRAI
+               when CONST-MEM-RECUPERA
+                   perform MEM-RECUPERA
+               when CONST-MEM-LIMPA
+                   perform MEM-LIMPA
+               when CONST-PORCENTAGEM
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
+                   perform PORCENTAGEM
+               when CONST-QUADRADO
+                   perform GET-NUMERO01
+                   perform QUADRADO
+               when CONST-POTENCIA
+                   perform GET-NUMERO01
+                   perform GET-NUMERO02
+                   perform POTENCIA
                when other
                    display "OPERACAO INVALIDA!"
            end-evaluate.
-           
+
+           perform WRITE-AUDIT-ENTRY
            perform NEWCOUNT
            exit.
-          
+
+       WRITE-AUDIT-ENTRY.
+           accept WS-CURRENT-DATE from DATE YYYYMMDD
+           accept WS-CURRENT-TIME from TIME
+           move WS-CURRENT-DATE to AL-DATE
+           move WS-CURRENT-TIME to AL-TIME
+           move W-OPERRATION to AL-OP
+
+      * so grava os operandos que a operacao realmente usou (review
+      * fix) - os ops de memoria nao usam nenhum dos dois e QUADRADO
+      * usa so o primeiro, entao os demais ficariam com lixo da
+      * operacao anterior se gravados sem essa checagem
+           evaluate W-OPERRATION
+               when CONST-MEM-SOMA
+               when CONST-MEM-SUBTRAI
+               when CONST-MEM-RECUPERA
+               when CONST-MEM-LIMPA
+                   move ZERO to AL-NUM1
+                   move ZERO to AL-NUM2
+               when CONST-QUADRADO
+                   move W-NUMERO01 to AL-NUM1
+                   move ZERO to AL-NUM2
+               when other
+                   move W-NUMERO01 to AL-NUM1
+                   move W-NUMERO02 to AL-NUM2
+           end-evaluate
+
+           move W-RESULTADO to AL-RESULT
+
+           open extend AUDIT-LOG-FILE
+           if WS-AUDIT-STATUS = "35"
+      * arquivo do dia ainda nao existe - cria vazio e reabre para
+      * gravar no final, sem apagar nada em execucoes seguintes
+               open output AUDIT-LOG-FILE
+               close AUDIT-LOG-FILE
+               open extend AUDIT-LOG-FILE
+           end-if
+           write AUDIT-LOG-RECORD from WS-AUDIT-LINE
+           close AUDIT-LOG-FILE
+           exit.
+
        NEWCOUNT.
            display "DESEJA REALIZAR OUTRA OPERACAO? (T/F)".
            accept W-BOOLEAN.
 
-           IF CONTINUAR
-               perform PRINCIPAL
-           ELSE
-               display "OBRIGADO POR USAR O PROGRAMA".
-           
+           if not CONTINUAR and not PARAR
+               display "ENTRADA INVALIDA. ENCERRANDO O PROGRAMA."
+               set PARAR to true
+           end-if
+           exit.
+
+       GET-NUMERO01.
+           move spaces to W-NUMERO01-IN
+           move ZERO to WS-NUM-ATTEMPTS
+           set NUM-INVALID to true
+           perform until NUM-VALID
+                   or WS-NUM-ATTEMPTS >= WS-NUM-ATTEMPTS-MAX
+               display "DIGITE O PRIMEIRO NUMERO: "
+               accept W-NUMERO01-IN
+               add 1 to WS-NUM-ATTEMPTS
+               perform VALIDATE-NUMERO01
+               if NUM-INVALID
+                   display "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+               end-if
+           end-perform
+           if NUM-INVALID
+               display "NUMERO DE TENTATIVAS EXCEDIDO. USANDO ZERO."
+               move ZERO to W-NUMERO01
+           end-if
+           exit.
+
+       VALIDATE-NUMERO01.
+           set NUM-INVALID to true
+           move FUNCTION TEST-NUMVAL(FUNCTION TRIM(W-NUMERO01-IN))
+               to WS-NUM-TESTRES
+           if WS-NUM-TESTRES = 0
+               compute W-NUMERO01 =
+                       FUNCTION NUMVAL(FUNCTION TRIM(W-NUMERO01-IN))
+                   on size error
+                       continue
+                   not on size error
+                       set NUM-VALID to true
+               end-compute
+           end-if
            exit.
+
+       GET-NUMERO02.
+           move spaces to W-NUMERO02-IN
+           move ZERO to WS-NUM-ATTEMPTS
+           set NUM-INVALID to true
+           perform until NUM-VALID
+                   or WS-NUM-ATTEMPTS >= WS-NUM-ATTEMPTS-MAX
+               display "DIGITE O SEGUNDO NUMERO: "
+               accept W-NUMERO02-IN
+               add 1 to WS-NUM-ATTEMPTS
+               perform VALIDATE-NUMERO02
+               if NUM-INVALID
+                   display "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+               end-if
+           end-perform
+           if NUM-INVALID
+               display "NUMERO DE TENTATIVAS EXCEDIDO. USANDO ZERO."
+               move ZERO to W-NUMERO02
+           end-if
+           exit.
+
+       VALIDATE-NUMERO02.
+           set NUM-INVALID to true
+           move FUNCTION TEST-NUMVAL(FUNCTION TRIM(W-NUMERO02-IN))
+               to WS-NUM-TESTRES
+           if WS-NUM-TESTRES = 0
+               compute W-NUMERO02 =
+                       FUNCTION NUMVAL(FUNCTION TRIM(W-NUMERO02-IN))
+                   on size error
+                       continue
+                   not on size error
+                       set NUM-VALID to true
+               end-compute
+           end-if
+           exit.
+
+       MEM-SOMA.
+           add W-RESULTADO to W-MEMORIA
+           move W-MEMORIA to W-RESULTADO-FORM
+           display "MEMORIA ATUALIZADA: " W-RESULTADO-FORM
+           exit.
+
+       MEM-SUBTRAI.
+           subtract W-RESULTADO from W-MEMORIA
+           move W-MEMORIA to W-RESULTADO-FORM
+           display "MEMORIA ATUALIZADA: " W-RESULTADO-FORM
+           exit.
+
+       MEM-RECUPERA.
+           move W-MEMORIA to W-RESULTADO
+           move W-RESULTADO to W-RESULTADO-FORM
+           display "VALOR NA MEMORIA: " W-RESULTADO-FORM
+           exit.
+
+       MEM-LIMPA.
+           move ZERO to W-MEMORIA
+           display "MEMORIA LIMPA."
+           exit.
+
        SOMA.
            add W-NUMERO01 TO W-NUMERO02 GIVING W-RESULTADO. 
            move W-RESULTADO TO W-RESULTADO-FORM.
@@ -86,10 +327,42 @@
            exit.
 
        DIVISAO.
-           divide W-NUMERO01 BY W-NUMERO02 GIVING W-RESULTADO.
-           move W-RESULTADO TO W-RESULTADO-FORM.
-           display "O resultado da divisao e: " W-RESULTADO-FORM.
-           exit. 
-       
-       stop run.
+           if W-NUMERO02 = ZERO
+               display "NAO E POSSIVEL DIVIDIR POR ZERO."
+           else
+               divide W-NUMERO01 BY W-NUMERO02 GIVING W-RESULTADO
+               move W-RESULTADO TO W-RESULTADO-FORM
+               display "O resultado da divisao e: " W-RESULTADO-FORM
+           end-if
+           exit.
+
+       PORCENTAGEM.
+      * numero1 e a taxa em porcentagem, numero2 e o valor base
+           compute W-RESULTADO = (W-NUMERO01 * W-NUMERO02) / 100
+           move W-RESULTADO TO W-RESULTADO-FORM
+           display "O resultado da porcentagem e: " W-RESULTADO-FORM
+           exit.
+
+       QUADRADO.
+           compute W-RESULTADO = W-NUMERO01 * W-NUMERO01
+               on size error
+                   display "RESULTADO EXCEDE A CAPACIDADE DA CALC."
+               not on size error
+                   move W-RESULTADO TO W-RESULTADO-FORM
+                   display "O resultado do quadrado e: "
+                       W-RESULTADO-FORM
+           end-compute
+           exit.
+
+       POTENCIA.
+           compute W-RESULTADO = W-NUMERO01 ** W-NUMERO02
+               on size error
+                   display "RESULTADO EXCEDE A CAPACIDADE DA CALC."
+               not on size error
+                   move W-RESULTADO TO W-RESULTADO-FORM
+                   display "O resultado da potencia e: "
+                       W-RESULTADO-FORM
+           end-compute
+           exit.
+
        end program CALCULADORA.
