@@ -0,0 +1,15 @@
+      * CHKPOINT.cpy - record layout for the TRAN-CHECKPOINT file used
+      * to protect multi-leg postings (currently TRANSFER) across a
+      * restart. indexed by CHK-TXN-ID.
+       01 CHECKPOINT-RECORD.
+           05 CHK-TXN-ID               PIC X(16).
+           05 CHK-FROM-ACCT            PIC 9(10).
+           05 CHK-TO-ACCT              PIC 9(10).
+           05 CHK-AMOUNT               PIC S9(9)V99.
+           05 CHK-STATUS               PIC X(10).
+               88 CHK-STARTED          VALUE "STARTED".
+               88 CHK-DEBITED          VALUE "DEBITED".
+               88 CHK-COMPLETED        VALUE "COMPLETED".
+               88 CHK-BACKED-OUT       VALUE "BACKEDOUT".
+           05 CHK-DATE                 PIC 9(08).
+           05 CHK-TIME                 PIC 9(08).
