@@ -0,0 +1,11 @@
+      * TRANLOG.cpy - record layout for the TRAN-LOG transaction log.
+      * one record per posting leg (deposit, withdrawal, transfer leg,
+      * payment). line sequential, append-only, oldest first.
+       01 TRAN-LOG-RECORD.
+           05 TRAN-ACCOUNT             PIC 9(10).
+           05 TRAN-TYPE                PIC X(12).
+           05 TRAN-AMOUNT              PIC S9(9)V99.
+           05 TRAN-DATE                PIC 9(08).
+           05 TRAN-TIME                PIC 9(08).
+           05 TRAN-REF                 PIC X(10).
+           05 TRAN-BALANCE-AFTER       PIC S9(9)V99.
