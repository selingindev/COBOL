@@ -0,0 +1,15 @@
+      * ACCTMAST.cpy - record layout for the ACCT-MASTER account file
+      * indexed by ACCT-NUMBER.
+       01 ACCT-MASTER-RECORD.
+           05 ACCT-NUMBER              PIC 9(10).
+           05 ACCT-HOLDER-NAME         PIC X(30).
+           05 ACCT-BALANCE             PIC S9(9)V99 COMP-3.
+           05 ACCT-STATUS              PIC X(01).
+               88 ACCT-ACTIVE          VALUE "A".
+               88 ACCT-CLOSED          VALUE "C".
+               88 ACCT-BLOCKED         VALUE "B".
+           05 ACCT-PIN                 PIC 9(04).
+           05 ACCT-PIN-ATTEMPTS        PIC 9(01).
+           05 ACCT-DAILY-WD-DATE       PIC 9(08).
+           05 ACCT-DAILY-WD-AMT        PIC S9(9)V99 COMP-3.
+           05 ACCT-DAILY-WD-LIMIT      PIC S9(9)V99 COMP-3.
