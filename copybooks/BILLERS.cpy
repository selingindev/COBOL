@@ -0,0 +1,6 @@
+      * BILLERS.cpy - record layout for the BILLERS reference file,
+      * indexed by BILLER-CODE.
+       01 BILLER-RECORD.
+           05 BILLER-CODE              PIC X(06).
+           05 BILLER-NAME              PIC X(30).
+           05 BILLER-SETTLE-ACCT       PIC 9(10).
