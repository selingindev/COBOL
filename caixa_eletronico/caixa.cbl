@@ -1,19 +1,56 @@
        identification division.
            program-id. CAIXA.
            author. "Arthur Selingin".
-       
+
        environment division.
-       
+
+       input-output section.
+       file-control.
+           select ACCT-MASTER-FILE assign to "ACCTMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCT-NUMBER
+               file status is WS-ACCT-STATUS.
+
+           select TRAN-LOG-FILE assign to "TRANLOG.DAT"
+               organization is line sequential
+               file status is WS-TRAN-STATUS.
+
+           select BILLERS-FILE assign to "BILLERS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is BILLER-CODE
+               file status is WS-BILLER-STATUS.
+
+           select CHECKPOINT-FILE assign to "CHKPOINT.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is CHK-TXN-ID
+               file status is WS-CHK-STATUS.
+
        data division.
-           working-storage section.
+       file section.
+       FD ACCT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD TRAN-LOG-FILE.
+           COPY TRANLOG.
+
+       FD BILLERS-FILE.
+           COPY BILLERS.
+
+       FD CHECKPOINT-FILE.
+           COPY CHKPOINT.
+
+       working-storage section.
       * formatador
-       01 WS-SPACES PIC X(060) 
+       01 WS-SPACES PIC X(060)
            value "====================================================".
-   
-       01 WS-MAIN-MENSAGE PIC X(050) 
+
+       01 WS-MAIN-MENSAGE PIC X(050)
            VALUE "============WELCOME TO ATM!===============".
 
-       01 WS-ACTION-MENSAGE PIC X(050) 
+       01 WS-ACTION-MENSAGE PIC X(050)
            VALUE "What do you want to do or check?".
 
        01 OP-BALANCE        PIC X(20) VALUE "BALANCE".
@@ -23,28 +60,812 @@
        01 OP-STATEMENT      PIC X(20) VALUE "STATEMENT".
        01 OP-PAYMENTS       PIC X(20) VALUE "PAYMENTS".
        01 OP-EXIT           PIC X(20) VALUE "EXIT".
-       
+
+      * file status codes
+       01 WS-ACCT-STATUS    PIC X(02) VALUE "00".
+       01 WS-TRAN-STATUS    PIC X(02) VALUE "00".
+       01 WS-BILLER-STATUS  PIC X(02) VALUE "00".
+       01 WS-CHK-STATUS     PIC X(02) VALUE "00".
+
+       01 WS-CURRENT-DATE      PIC 9(08).
+       01 WS-CURRENT-TIME      PIC 9(08).
+
+      * parameters for the shared transaction-log writer, set by the
+      * caller immediately before "perform WRITE-TRAN-LOG-ENTRY"
+       01 WT-TYPE              PIC X(12).
+       01 WT-ACCOUNT           PIC 9(10).
+       01 WT-AMOUNT            PIC S9(9)V99.
+       01 WT-REF               PIC X(10).
+       01 WT-BALANCE           PIC S9(9)V99.
+
+      * statement work area (request 004) - last N entries for one
+      * account; the table is shifted left when it fills up so only
+      * the most recent WS-STMT-MAX entries survive
+       01 WS-STMT-MAX           PIC 9(02) VALUE 10.
+       01 WS-STMT-COUNT         PIC 9(02) VALUE ZERO.
+       01 WS-STMT-TABLE.
+           05 WS-STMT-ENTRY OCCURS 10 TIMES.
+               10 WS-STMT-TYPE     PIC X(12).
+               10 WS-STMT-AMOUNT   PIC S9(9)V99.
+               10 WS-STMT-DATE     PIC 9(08).
+               10 WS-STMT-BAL      PIC S9(9)V99.
+       01 WS-STMT-IX            PIC 9(02).
+       01 WS-STMT-DISPLAY-AMT   PIC -(9)9.99.
+       01 WS-STMT-DISPLAY-BAL   PIC -(9)9.99.
+
+       01 WS-EOF-TRAN           PIC X(01) VALUE "N".
+           88 END-OF-TRAN VALUE "Y".
+
+      * general purpose "still OK to continue" flag, set to "N" by
+      * any validation step and checked before the next step runs
+       01 WS-OK                PIC X(01) VALUE "Y".
+
+      * session / login control (request 006)
+       01 WS-SESSION-ACCOUNT   PIC 9(10) VALUE ZEROES.
+       01 WS-PIN-INPUT         PIC 9(04).
+       01 WS-PIN-ATTEMPTS      PIC 9(01) VALUE ZERO.
+       01 WS-PIN-ATTEMPTS-MAX  PIC 9(01) VALUE 3.
+       01 WS-PIN-OK            PIC X(01) VALUE "N".
+           88 PIN-VALID VALUE "Y".
+           88 PIN-INVALID VALUE "N".
+
+      * main session loop control
+       01 WS-CONTINUE          PIC X(01) VALUE "Y".
+           88 KEEP-GOING VALUE "Y".
+           88 STOP-GOING VALUE "N".
+
+      * default daily withdrawal limit used the first time an
+      * account is withdrawn against (request 007)
+       01 WS-DEFAULT-DAILY-LIMIT PIC S9(9)V99 COMP-3 VALUE 1000.00.
+
+      * generic work fields for menu operations
+       01 WS-MENU-OPTION       PIC X(20).
+       01 WS-WORK-ACCOUNT      PIC 9(10).
+       01 WS-TO-ACCOUNT        PIC 9(10).
+       01 WS-AMOUNT            PIC S9(9)V99.
+       01 WS-BALANCE-DISPLAY   PIC -(9)9.99.
+       01 WS-CREDIT-OK         PIC X(01) VALUE "Y".
+       01 WS-BILLER-CODE       PIC X(06).
+
+      * transfer checkpoint id (request 009) - date + time is unique
+      * enough since this system only ever runs one transfer at a time
+       01 WS-TXN-ID-FIELDS.
+           05 WS-TXN-ID-DATE   PIC 9(08).
+           05 WS-TXN-ID-TIME   PIC 9(08).
+       01 WS-TXN-ID REDEFINES WS-TXN-ID-FIELDS PIC X(16).
+
        procedure division.
-         ATM.
-              perform  ATM-DISPLAY.
-
-              stop run.
-
-         ATM-DISPLAY.
-             display WS-MAIN-MENSAGE.
-             display WS-SPACES.
-             display WS-ACTION-MENSAGE.
-             display WS-SPACES.
-             display OP-BALANCE.
-             display OP-WITHDRAW.
-             display OP-DEPOSIT.
-             display OP-TRANSFER.
-             display OP-STATEMENT.
-             display OP-PAYMENTS.
-             display WS-SPACES.
-             display OP-EXIT.
-
-          
-              stop run.
-       
+       ATM.
+           perform PIN-ENTRY.
+
+           if PIN-VALID
+               perform ATM-SESSION-LOOP
+           else
+               display "TOO MANY BAD PIN ATTEMPTS. SESSION ENDED."
+           end-if
+
+           stop run.
+
+       PIN-ENTRY.
+           open i-o ACCT-MASTER-FILE
+           move ZERO to WS-PIN-ATTEMPTS
+           set PIN-INVALID to true
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE. SESSION ENDED."
+           else
+               display WS-MAIN-MENSAGE
+               display "PLEASE LOG IN TO CONTINUE."
+
+               perform PIN-ENTRY-ATTEMPT
+                   until PIN-VALID
+                   or WS-PIN-ATTEMPTS >= WS-PIN-ATTEMPTS-MAX
+           end-if
+
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       PIN-ENTRY-ATTEMPT.
+           display "ACCOUNT NUMBER: "
+           accept WS-SESSION-ACCOUNT
+           display "PIN: "
+           accept WS-PIN-INPUT
+
+           move WS-SESSION-ACCOUNT to ACCT-NUMBER
+           move "Y" to WS-OK
+           read ACCT-MASTER-FILE
+               invalid key
+                   display "ACCOUNT NOT FOUND."
+                   move "N" to WS-OK
+           end-read
+
+           if WS-OK = "Y"
+               perform PIN-CHECK-STATUS-AND-PIN
+           else
+               add 1 to WS-PIN-ATTEMPTS
+           end-if
+           exit.
+
+       PIN-CHECK-STATUS-AND-PIN.
+           if ACCT-CLOSED or ACCT-BLOCKED
+               display "ACCOUNT IS NOT ACTIVE."
+               move "N" to WS-OK
+           end-if
+
+      * lockout persists on the account itself, not just this run's
+      * WS-PIN-ATTEMPTS (review fix) - otherwise simply restarting
+      * CAIXA resets the counter and hands the attacker fresh guesses
+           if WS-OK = "Y" and ACCT-PIN-ATTEMPTS >= WS-PIN-ATTEMPTS-MAX
+               display "ACCOUNT LOCKED OUT. VISIT YOUR BRANCH."
+               move "N" to WS-OK
+               move WS-PIN-ATTEMPTS-MAX to WS-PIN-ATTEMPTS
+           end-if
+
+           if WS-OK = "Y" and ACCT-PIN not = WS-PIN-INPUT
+               display "INCORRECT PIN."
+               move "N" to WS-OK
+               add 1 to ACCT-PIN-ATTEMPTS
+               rewrite ACCT-MASTER-RECORD
+           end-if
+
+           if WS-OK = "Y"
+               set PIN-VALID to true
+               move ZERO to ACCT-PIN-ATTEMPTS
+               rewrite ACCT-MASTER-RECORD
+           else
+               add 1 to WS-PIN-ATTEMPTS
+           end-if
+           exit.
+
+       ATM-SESSION-LOOP.
+           set KEEP-GOING to true
+           perform ATM-SESSION-STEP
+               with test after until STOP-GOING
+           exit.
+
+       ATM-SESSION-STEP.
+           perform ATM-DISPLAY
+           accept WS-MENU-OPTION
+
+           evaluate WS-MENU-OPTION
+               when OP-BALANCE
+                   perform DO-BALANCE
+               when OP-WITHDRAW
+                   perform DO-WITHDRAW
+               when OP-DEPOSIT
+                   perform DO-DEPOSIT
+               when OP-TRANSFER
+                   perform DO-TRANSFER
+               when OP-STATEMENT
+                   perform DO-STATEMENT
+               when OP-PAYMENTS
+                   perform DO-PAYMENTS
+               when OP-EXIT
+                   set STOP-GOING to true
+               when other
+                   display "INVALID OPTION."
+           end-evaluate
+           exit.
+
+       ATM-DISPLAY.
+           display WS-MAIN-MENSAGE.
+           display WS-SPACES.
+           display WS-ACTION-MENSAGE.
+           display WS-SPACES.
+           display OP-BALANCE.
+           display OP-WITHDRAW.
+           display OP-DEPOSIT.
+           display OP-TRANSFER.
+           display OP-STATEMENT.
+           display OP-PAYMENTS.
+           display WS-SPACES.
+           display OP-EXIT.
+           exit.
+
+      *----------------------------------------------------------------
+      * BALANCE (request 001)
+      *----------------------------------------------------------------
+       DO-BALANCE.
+           open input ACCT-MASTER-FILE
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+           else
+      * acting account is always the one authenticated at PIN-ENTRY
+      * (request 006) - never a fresh account number typed here
+               move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+               move WS-WORK-ACCOUNT to ACCT-NUMBER
+
+               read ACCT-MASTER-FILE
+                   invalid key
+                       display "ACCOUNT NOT FOUND."
+                   not invalid key
+                       perform BALANCE-SHOW
+               end-read
+           end-if
+
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       BALANCE-SHOW.
+           move ACCT-BALANCE to WS-BALANCE-DISPLAY
+           display "HOLDER: " ACCT-HOLDER-NAME
+           display "CURRENT BALANCE: " WS-BALANCE-DISPLAY
+           exit.
+
+      *----------------------------------------------------------------
+      * DEPOSIT (request 002)
+      *----------------------------------------------------------------
+       DO-DEPOSIT.
+           open i-o ACCT-MASTER-FILE
+           perform SET-CURRENT-DATE-TIME
+           move "Y" to WS-OK
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+
+           if WS-OK = "Y"
+      * acting account is always the one authenticated at PIN-ENTRY
+      * (request 006) - never a fresh account number typed here
+               move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+               move WS-WORK-ACCOUNT to ACCT-NUMBER
+
+               read ACCT-MASTER-FILE
+                   invalid key
+                       display "ACCOUNT NOT FOUND."
+                       move "N" to WS-OK
+               end-read
+           end-if
+
+           if WS-OK = "Y"
+               perform ACCOUNT-CHECK-ACTIVE
+           end-if
+           if WS-OK = "Y"
+               perform DEPOSIT-GET-AMOUNT
+           end-if
+           if WS-OK = "Y"
+               perform DEPOSIT-POST
+           end-if
+
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       DEPOSIT-GET-AMOUNT.
+           display "AMOUNT TO DEPOSIT: "
+           accept WS-AMOUNT
+           if WS-AMOUNT <= ZERO
+               display "AMOUNT MUST BE GREATER THAN ZERO."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       DEPOSIT-POST.
+           add WS-AMOUNT to ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "DEPOSIT" to WT-TYPE
+           move WS-WORK-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move SPACES to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           move ACCT-BALANCE to WS-BALANCE-DISPLAY
+           display "NEW BALANCE: " WS-BALANCE-DISPLAY
+           exit.
+
+      *----------------------------------------------------------------
+      * TRANSFER (request 003)
+      *----------------------------------------------------------------
+       DO-TRANSFER.
+           open i-o ACCT-MASTER-FILE
+           open i-o CHECKPOINT-FILE
+           perform SET-CURRENT-DATE-TIME
+           move "Y" to WS-OK
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y" and WS-CHK-STATUS not = "00"
+               display "CHECKPOINT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+
+           if WS-OK = "Y"
+      * acting (debited) account is always the one authenticated at
+      * PIN-ENTRY (request 006) - never a fresh account number typed
+      * here
+               move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+               display "TO ACCOUNT NUMBER: "
+               accept WS-TO-ACCOUNT
+               display "AMOUNT TO TRANSFER: "
+               accept WS-AMOUNT
+
+               perform TRANSFER-VALIDATE-INPUT
+               if WS-OK = "Y"
+                   perform TRANSFER-DEBIT-LEG
+               end-if
+               if WS-OK = "Y"
+                   perform TRANSFER-WRITE-CHECKPOINT
+                   perform TRANSFER-DEBIT-POST
+                   perform TRANSFER-MARK-CHECKPOINT-DEBITED
+                   perform TRANSFER-CREDIT-LEG
+               end-if
+           end-if
+
+           if WS-CHK-STATUS not = "35"
+               close CHECKPOINT-FILE
+           end-if
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       TRANSFER-WRITE-CHECKPOINT.
+      * record intent before the debit posts, so a crash between the
+      * two legs can be found and finished (or backed out) on restart
+           move WS-CURRENT-DATE to WS-TXN-ID-DATE
+           move WS-CURRENT-TIME to WS-TXN-ID-TIME
+           move WS-TXN-ID to CHK-TXN-ID
+           move WS-WORK-ACCOUNT to CHK-FROM-ACCT
+           move WS-TO-ACCOUNT to CHK-TO-ACCT
+           move WS-AMOUNT to CHK-AMOUNT
+           set CHK-STARTED to true
+           move WS-CURRENT-DATE to CHK-DATE
+           move WS-CURRENT-TIME to CHK-TIME
+           write CHECKPOINT-RECORD
+           exit.
+
+       TRANSFER-MARK-CHECKPOINT-DEBITED.
+           set CHK-DEBITED to true
+           rewrite CHECKPOINT-RECORD
+           exit.
+
+       TRANSFER-VALIDATE-INPUT.
+           if WS-WORK-ACCOUNT = WS-TO-ACCOUNT
+               display "FROM AND TO ACCOUNTS MUST DIFFER."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y" and WS-AMOUNT <= ZERO
+               display "AMOUNT MUST BE GREATER THAN ZERO."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       TRANSFER-DEBIT-LEG.
+           move WS-WORK-ACCOUNT to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               invalid key
+                   display "FROM ACCOUNT NOT FOUND."
+                   move "N" to WS-OK
+           end-read
+
+           if WS-OK = "Y"
+               perform ACCOUNT-CHECK-ACTIVE
+           end-if
+           if WS-OK = "Y" and WS-AMOUNT > ACCT-BALANCE
+               display "INSUFFICIENT FUNDS."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       TRANSFER-DEBIT-POST.
+           subtract WS-AMOUNT from ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "TRANSFER-DR" to WT-TYPE
+           move WS-WORK-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move WS-TO-ACCOUNT to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           exit.
+
+       TRANSFER-CREDIT-LEG.
+           move WS-TO-ACCOUNT to ACCT-NUMBER
+           move "Y" to WS-CREDIT-OK
+           read ACCT-MASTER-FILE
+               invalid key
+                   move "N" to WS-CREDIT-OK
+           end-read
+
+           if WS-CREDIT-OK = "Y"
+               perform TRANSFER-CREDIT-POST
+           else
+               display "TO ACCOUNT NOT FOUND."
+               display "TRANSFER WILL BE BACKED OUT."
+               perform TRANSFER-BACK-OUT
+           end-if
+           exit.
+
+       TRANSFER-CREDIT-POST.
+           add WS-AMOUNT to ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "TRANSFER-CR" to WT-TYPE
+           move WS-TO-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move WS-WORK-ACCOUNT to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           set CHK-COMPLETED to true
+           rewrite CHECKPOINT-RECORD
+           display "TRANSFER COMPLETE."
+           exit.
+
+       TRANSFER-BACK-OUT.
+      * the debit leg already posted and logged; put the money back
+      * on the from-account so this all-or-nothing transfer never
+      * leaves funds stranded in neither account
+           move WS-WORK-ACCOUNT to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               not invalid key
+                   perform TRANSFER-BACK-OUT-POST
+           end-read
+           exit.
+
+       TRANSFER-BACK-OUT-POST.
+           add WS-AMOUNT to ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "TRANSFER-BO" to WT-TYPE
+           move WS-WORK-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move WS-TO-ACCOUNT to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           set CHK-BACKED-OUT to true
+           rewrite CHECKPOINT-RECORD
+           exit.
+
+      *----------------------------------------------------------------
+      * STATEMENT (request 004)
+      *----------------------------------------------------------------
+       DO-STATEMENT.
+      * acting account is always the one authenticated at PIN-ENTRY
+      * (request 006) - never a fresh account number typed here
+           move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+
+           move ZERO to WS-STMT-COUNT
+           move "N" to WS-EOF-TRAN
+
+           open input TRAN-LOG-FILE
+           if WS-TRAN-STATUS not = "00"
+               display "NO TRANSACTION HISTORY AVAILABLE YET."
+           else
+               perform STATEMENT-READ-STEP
+                   until END-OF-TRAN
+           end-if
+           if WS-TRAN-STATUS not = "35"
+               close TRAN-LOG-FILE
+           end-if
+
+           perform STATEMENT-PRINT
+           exit.
+
+       STATEMENT-READ-STEP.
+           read TRAN-LOG-FILE
+               at end
+                   set END-OF-TRAN to true
+               not at end
+                   perform STATEMENT-READ-ONE
+           end-read
+           exit.
+
+       STATEMENT-READ-ONE.
+           if TRAN-ACCOUNT = WS-WORK-ACCOUNT
+               perform ADD-STATEMENT-ENTRY
+           end-if
+           exit.
+
+       ADD-STATEMENT-ENTRY.
+      * keep only the most recent WS-STMT-MAX entries: shift the
+      * table left by one when it is already full, then append
+           if WS-STMT-COUNT >= WS-STMT-MAX
+               perform SHIFT-STATEMENT-TABLE
+           else
+               add 1 to WS-STMT-COUNT
+           end-if
+
+           move TRAN-TYPE to WS-STMT-TYPE (WS-STMT-COUNT)
+           move TRAN-AMOUNT to WS-STMT-AMOUNT (WS-STMT-COUNT)
+           move TRAN-DATE to WS-STMT-DATE (WS-STMT-COUNT)
+           move TRAN-BALANCE-AFTER
+               to WS-STMT-BAL (WS-STMT-COUNT)
+           exit.
+
+       SHIFT-STATEMENT-TABLE.
+           perform varying WS-STMT-IX from 1 by 1
+                   until WS-STMT-IX >= WS-STMT-MAX
+               move WS-STMT-ENTRY (WS-STMT-IX + 1)
+                   to WS-STMT-ENTRY (WS-STMT-IX)
+           end-perform
+           exit.
+
+       STATEMENT-PRINT.
+           display WS-SPACES
+           display "STATEMENT FOR ACCOUNT " WS-WORK-ACCOUNT
+           display WS-SPACES
+           if WS-STMT-COUNT = ZERO
+               display "NO ACTIVITY FOUND FOR THIS ACCOUNT."
+           else
+               perform STATEMENT-PRINT-LINE
+                   varying WS-STMT-IX from 1 by 1
+                   until WS-STMT-IX > WS-STMT-COUNT
+           end-if
+           display WS-SPACES
+           exit.
+
+       STATEMENT-PRINT-LINE.
+           move WS-STMT-AMOUNT (WS-STMT-IX)
+               to WS-STMT-DISPLAY-AMT
+           move WS-STMT-BAL (WS-STMT-IX)
+               to WS-STMT-DISPLAY-BAL
+           display WS-STMT-DATE (WS-STMT-IX) " "
+               WS-STMT-TYPE (WS-STMT-IX) " "
+               WS-STMT-DISPLAY-AMT " BAL: "
+               WS-STMT-DISPLAY-BAL
+           exit.
+
+      *----------------------------------------------------------------
+      * PAYMENTS (request 005)
+      *----------------------------------------------------------------
+       DO-PAYMENTS.
+           open i-o ACCT-MASTER-FILE
+           open input BILLERS-FILE
+           perform SET-CURRENT-DATE-TIME
+           move "Y" to WS-OK
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y" and WS-BILLER-STATUS not = "00"
+               display "BILLERS FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+
+           if WS-OK = "Y"
+               display "BILLER CODE: "
+               accept WS-BILLER-CODE
+               move WS-BILLER-CODE to BILLER-CODE
+
+               read BILLERS-FILE
+                   invalid key
+                       display "BILLER NOT FOUND."
+                       move "N" to WS-OK
+               end-read
+           end-if
+
+           if WS-OK = "Y"
+               perform PAYMENT-GET-DETAILS
+           end-if
+           if WS-OK = "Y"
+               perform PAY-BILLER-DEBIT-LEG
+           end-if
+
+           if WS-BILLER-STATUS not = "35"
+               close BILLERS-FILE
+           end-if
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       PAYMENT-GET-DETAILS.
+           display "PAYING: " BILLER-NAME
+           move BILLER-SETTLE-ACCT to WS-TO-ACCOUNT
+
+      * acting (paying) account is always the one authenticated at
+      * PIN-ENTRY (request 006) - never a fresh account number typed
+      * here
+           move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+           display "AMOUNT TO PAY: "
+           accept WS-AMOUNT
+
+           if WS-AMOUNT <= ZERO
+               display "AMOUNT MUST BE GREATER THAN ZERO."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       PAY-BILLER-DEBIT-LEG.
+           move WS-WORK-ACCOUNT to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               invalid key
+                   display "PAYING ACCOUNT NOT FOUND."
+                   move "N" to WS-OK
+           end-read
+
+           if WS-OK = "Y"
+               perform ACCOUNT-CHECK-ACTIVE
+           end-if
+           if WS-OK = "Y" and WS-AMOUNT > ACCT-BALANCE
+               display "INSUFFICIENT FUNDS."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y"
+               perform PAY-BILLER-POST
+           end-if
+           exit.
+
+       PAY-BILLER-POST.
+           subtract WS-AMOUNT from ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "PAYMENT" to WT-TYPE
+           move WS-WORK-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move WS-BILLER-CODE to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+
+      * save the paying customer's own balance before the credit leg
+      * re-reads ACCT-MASTER-FILE keyed to the biller's settlement
+      * account and overwrites this shared record buffer (review fix)
+           move ACCT-BALANCE to WS-BALANCE-DISPLAY
+
+           perform PAY-BILLER-CREDIT-LEG
+
+           display "NEW BALANCE: " WS-BALANCE-DISPLAY
+           exit.
+
+       PAY-BILLER-CREDIT-LEG.
+      * best effort settlement: if the biller's settlement account
+      * also lives on ACCT-MASTER, credit it directly; otherwise the
+      * funds simply leave through this log entry, same as any real
+      * external payee that CAIXA does not hold the books for
+           move WS-TO-ACCOUNT to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               not invalid key
+                   perform PAY-BILLER-CREDIT-POST
+           end-read
+           exit.
+
+       PAY-BILLER-CREDIT-POST.
+           add WS-AMOUNT to ACCT-BALANCE
+           rewrite ACCT-MASTER-RECORD
+           move "PAYMT-CR" to WT-TYPE
+           move WS-TO-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move WS-BILLER-CODE to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           exit.
+
+      *----------------------------------------------------------------
+      * WITHDRAW (request 000)
+      *----------------------------------------------------------------
+       DO-WITHDRAW.
+           open i-o ACCT-MASTER-FILE
+           perform SET-CURRENT-DATE-TIME
+           move "Y" to WS-OK
+
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+
+           if WS-OK = "Y"
+      * acting account is always the one authenticated at PIN-ENTRY
+      * (request 006) - never a fresh account number typed here
+               move WS-SESSION-ACCOUNT to WS-WORK-ACCOUNT
+               move WS-WORK-ACCOUNT to ACCT-NUMBER
+
+               read ACCT-MASTER-FILE
+                   invalid key
+                       display "ACCOUNT NOT FOUND."
+                       move "N" to WS-OK
+               end-read
+           end-if
+
+           if WS-OK = "Y"
+               perform ACCOUNT-CHECK-ACTIVE
+           end-if
+           if WS-OK = "Y"
+               perform WITHDRAW-GET-AMOUNT
+           end-if
+           if WS-OK = "Y"
+               perform WITHDRAW-CHECK-FUNDS
+           end-if
+           if WS-OK = "Y"
+               perform WITHDRAW-CHECK-LIMIT
+           end-if
+           if WS-OK = "Y"
+               perform WITHDRAW-POST
+           end-if
+
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       ACCOUNT-CHECK-ACTIVE.
+           if not ACCT-ACTIVE
+               display "ACCOUNT IS NOT ACTIVE."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       WITHDRAW-GET-AMOUNT.
+           perform RESET-DAILY-LIMIT-IF-NEW-DAY
+           display "AMOUNT TO WITHDRAW: "
+           accept WS-AMOUNT
+           if WS-AMOUNT <= ZERO
+               display "AMOUNT MUST BE GREATER THAN ZERO."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       WITHDRAW-CHECK-FUNDS.
+           if WS-AMOUNT > ACCT-BALANCE
+               display "INSUFFICIENT FUNDS."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       WITHDRAW-CHECK-LIMIT.
+           if ACCT-DAILY-WD-AMT + WS-AMOUNT
+                   > ACCT-DAILY-WD-LIMIT
+               display "DAILY WITHDRAWAL LIMIT EXCEEDED."
+               move "N" to WS-OK
+           end-if
+           exit.
+
+       RESET-DAILY-LIMIT-IF-NEW-DAY.
+           if ACCT-DAILY-WD-LIMIT = ZERO
+               move WS-DEFAULT-DAILY-LIMIT
+                   to ACCT-DAILY-WD-LIMIT
+           end-if
+           if ACCT-DAILY-WD-DATE not = WS-CURRENT-DATE
+               move WS-CURRENT-DATE to ACCT-DAILY-WD-DATE
+               move ZERO to ACCT-DAILY-WD-AMT
+           end-if
+           exit.
+
+       WITHDRAW-POST.
+           subtract WS-AMOUNT from ACCT-BALANCE
+           add WS-AMOUNT to ACCT-DAILY-WD-AMT
+           rewrite ACCT-MASTER-RECORD
+           move "WITHDRAWAL" to WT-TYPE
+           move WS-WORK-ACCOUNT to WT-ACCOUNT
+           move WS-AMOUNT to WT-AMOUNT
+           move SPACES to WT-REF
+           move ACCT-BALANCE to WT-BALANCE
+           perform WRITE-TRAN-LOG-ENTRY
+           move ACCT-BALANCE to WS-BALANCE-DISPLAY
+           display "NEW BALANCE: " WS-BALANCE-DISPLAY
+           exit.
+
+      *----------------------------------------------------------------
+      * shared helpers
+      *----------------------------------------------------------------
+       SET-CURRENT-DATE-TIME.
+           accept WS-CURRENT-DATE from DATE YYYYMMDD
+           accept WS-CURRENT-TIME from TIME
+           exit.
+
+       WRITE-TRAN-LOG-ENTRY.
+           open extend TRAN-LOG-FILE
+           if WS-TRAN-STATUS = "35"
+      * o arquivo de log ainda nao existe na primeira transacao do
+      * sistema - cria vazio e reabre para gravar no final
+               open output TRAN-LOG-FILE
+               close TRAN-LOG-FILE
+               open extend TRAN-LOG-FILE
+           end-if
+           move WT-ACCOUNT to TRAN-ACCOUNT
+           move WT-TYPE to TRAN-TYPE
+           move WT-AMOUNT to TRAN-AMOUNT
+           move WS-CURRENT-DATE to TRAN-DATE
+           move WS-CURRENT-TIME to TRAN-TIME
+           move WT-REF to TRAN-REF
+           move WT-BALANCE to TRAN-BALANCE-AFTER
+           write TRAN-LOG-RECORD
+           close TRAN-LOG-FILE
+           exit.
+
        end program CAIXA.
