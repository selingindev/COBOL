@@ -5,15 +5,77 @@
 000004
 000005 ENVIRONMENT DIVISION.
       * Definições de ambiente aqui.
-000007 DATA DIVISION.    
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * arquivo de abertura do batch diario (request 014) - um
+      * arquivo por dia, nome montado em tempo de execucao em
+      * WS-LOG-FILENAME, mesmo esquema usado pela CALCULADORA
+           SELECT STARTUP-LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+000007 DATA DIVISION.
       * variaveis aqui.
+       FILE SECTION.
+       FD STARTUP-LOG-FILE.
+       01 STARTUP-LOG-RECORD PIC X(080).
+
        WORKING-STORAGE SECTION.
        77 W-MENSAGEM PIC X(31) VALUE "HELLO, WOLRD! SOU UM DEV COBOL".
+
+      * abertura do batch diario (request 014)
+       01 WS-LOG-FILENAME  PIC X(020).
+       01 WS-LOG-STATUS    PIC X(02) VALUE "00".
+       01 WS-CURRENT-DATE  PIC 9(08).
+       01 WS-CURRENT-TIME  PIC 9(08).
+       01 WS-OPERATOR-ID   PIC X(020).
+       01 WS-LOG-LINE.
+           05 LL-DATE      PIC 9(08).
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 LL-TIME      PIC 9(08).
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 LL-OPERATOR  PIC X(020).
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 LL-STATUS    PIC X(030) VALUE
+               "AMBIENTE OK - BATCH INICIADO".
+
 000009 PROCEDURE DIVISION.
 
       * Lógica do programa aqui.
        PRINCIPAL.
            DISPLAY W-MENSAGEM.
-      
+           PERFORM ABRIR-JANELA-BATCH.
+
        STOP RUN.
+
+      * carimba data/hora, operador e status do ambiente no log de
+      * abertura do dia (request 014) - HELLO-WOLRD passa a ser o
+      * checkpoint inicial da janela de batch, nao so uma saudacao
+       ABRIR-JANELA-BATCH.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+
+           STRING "HELLO" WS-CURRENT-DATE ".LOG"
+               DELIMITED BY SIZE INTO WS-LOG-FILENAME
+
+           MOVE WS-CURRENT-DATE TO LL-DATE
+           MOVE WS-CURRENT-TIME TO LL-TIME
+           MOVE WS-OPERATOR-ID TO LL-OPERATOR
+
+           OPEN EXTEND STARTUP-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+      * arquivo do dia ainda nao existe - cria vazio e reabre para
+      * gravar no final, sem apagar nada em execucoes seguintes
+               OPEN OUTPUT STARTUP-LOG-FILE
+               CLOSE STARTUP-LOG-FILE
+               OPEN EXTEND STARTUP-LOG-FILE
+           END-IF
+           WRITE STARTUP-LOG-RECORD FROM WS-LOG-LINE
+           CLOSE STARTUP-LOG-FILE
+
+           DISPLAY "JANELA DE BATCH INICIADA EM " WS-CURRENT-DATE
+               " " WS-CURRENT-TIME " POR " WS-OPERATOR-ID.
+
        END PROGRAM HELLO-WOLRD.
