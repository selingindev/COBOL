@@ -0,0 +1,222 @@
+       identification division.
+           program-id. RECONCIL.
+           author. "Arthur Selingin".
+
+      * nightly batch job (request 008): reads the transaction log
+      * cover to cover, re-derives what each account's balance
+      * should be from its posting history, and reports any account
+      * where that does not match ACCT-MASTER.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select ACCT-MASTER-FILE assign to "ACCTMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCT-NUMBER
+               file status is WS-ACCT-STATUS.
+
+           select TRAN-LOG-FILE assign to "TRANLOG.DAT"
+               organization is line sequential
+               file status is WS-TRAN-STATUS.
+
+       data division.
+       file section.
+       FD ACCT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD TRAN-LOG-FILE.
+           COPY TRANLOG.
+
+       working-storage section.
+       01 WS-SPACES PIC X(060)
+           value "====================================================".
+
+       01 WS-ACCT-STATUS    PIC X(02) VALUE "00".
+       01 WS-TRAN-STATUS    PIC X(02) VALUE "00".
+
+       01 WS-EOF-TRAN       PIC X(01) VALUE "N".
+           88 END-OF-TRAN VALUE "Y".
+
+      * derived-balance table, one entry per account seen in the log
+       01 WS-RECON-MAX          PIC 9(04) VALUE 500.
+       01 WS-RECON-COUNT        PIC 9(04) VALUE ZERO.
+       01 WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 500 TIMES
+                   indexed by WS-RECON-IX.
+               10 WS-RECON-ACCOUNT   PIC 9(10).
+               10 WS-RECON-DERIVED   PIC S9(9)V99.
+
+       01 WS-FOUND-IX           PIC 9(04).
+       01 WS-FOUND-FLAG         PIC X(01).
+           88 ENTRY-FOUND VALUE "Y".
+           88 ENTRY-NOT-FOUND VALUE "N".
+
+       01 WS-MISMATCH-COUNT     PIC 9(04) VALUE ZERO.
+       01 WS-DERIVED-DISPLAY    PIC -(9)9.99.
+       01 WS-ACTUAL-DISPLAY     PIC -(9)9.99.
+
+      * set when TRAN-LOG holds more distinct accounts than the table
+      * can hold - the run stops the log scan cleanly instead of
+      * indexing past WS-RECON-ENTRY's OCCURS 500 (review fix)
+       01 WS-OVERFLOW-FLAG      PIC X(01) VALUE "N".
+           88 RECON-TABLE-OVERFLOW VALUE "Y".
+
+       procedure division.
+       RECONCILE-RUN.
+           display WS-SPACES
+           display "NIGHTLY RECONCILIATION BATCH - RECONCIL"
+           display WS-SPACES
+
+           perform RECON-BUILD-DERIVED-BALANCES
+           perform RECON-COMPARE-TO-MASTER
+
+           display WS-SPACES
+           if RECON-TABLE-OVERFLOW
+               display "WARNING: MORE THAN " WS-RECON-MAX
+                   " ACCOUNTS IN TRANLOG - RUN IS INCOMPLETE."
+           end-if
+           display "ACCOUNTS COMPARED: " WS-RECON-COUNT
+           display "MISMATCHES FOUND : " WS-MISMATCH-COUNT
+           display WS-SPACES
+
+           stop run.
+
+       RECON-BUILD-DERIVED-BALANCES.
+           move ZERO to WS-RECON-COUNT
+           move "N" to WS-EOF-TRAN
+
+           open input TRAN-LOG-FILE
+           if WS-TRAN-STATUS not = "00"
+               display "NO TRANSACTION LOG YET. NOTHING TO RECONCILE."
+           else
+               perform RECON-READ-STEP
+                   until END-OF-TRAN
+           end-if
+           if WS-TRAN-STATUS not = "35"
+               close TRAN-LOG-FILE
+           end-if
+           exit.
+
+       RECON-READ-STEP.
+           read TRAN-LOG-FILE
+               at end
+                   set END-OF-TRAN to true
+               not at end
+                   perform RECON-APPLY-ENTRY
+           end-read
+           exit.
+
+       RECON-APPLY-ENTRY.
+           perform RECON-FIND-ACCOUNT
+           if ENTRY-NOT-FOUND
+               if WS-RECON-COUNT >= WS-RECON-MAX
+                   perform RECON-REPORT-OVERFLOW
+               else
+                   perform RECON-ADD-ACCOUNT
+                   perform RECON-POST-SIGNED-AMOUNT
+               end-if
+           else
+               perform RECON-POST-SIGNED-AMOUNT
+           end-if
+           exit.
+
+       RECON-REPORT-OVERFLOW.
+      * table is full - stop scanning the log rather than index past
+      * WS-RECON-ENTRY's OCCURS 500; whatever was already collected is
+      * still compared, but the run is flagged as incomplete
+           set RECON-TABLE-OVERFLOW to true
+           set END-OF-TRAN to true
+           exit.
+
+       RECON-FIND-ACCOUNT.
+           set ENTRY-NOT-FOUND to true
+           set WS-RECON-IX to 1
+           search WS-RECON-ENTRY varying WS-RECON-IX
+               at end
+                   continue
+               when WS-RECON-ACCOUNT (WS-RECON-IX) = TRAN-ACCOUNT
+                   set ENTRY-FOUND to true
+                   move WS-RECON-IX to WS-FOUND-IX
+           end-search
+           exit.
+
+       RECON-ADD-ACCOUNT.
+           add 1 to WS-RECON-COUNT
+           move WS-RECON-COUNT to WS-FOUND-IX
+           set WS-RECON-IX to WS-RECON-COUNT
+           move TRAN-ACCOUNT to WS-RECON-ACCOUNT (WS-RECON-IX)
+           move ZERO to WS-RECON-DERIVED (WS-RECON-IX)
+           exit.
+
+       RECON-POST-SIGNED-AMOUNT.
+           set WS-RECON-IX to WS-FOUND-IX
+           evaluate TRAN-TYPE
+               when "DEPOSIT"
+                   add TRAN-AMOUNT
+                       to WS-RECON-DERIVED (WS-RECON-IX)
+               when "WITHDRAWAL"
+                   subtract TRAN-AMOUNT
+                       from WS-RECON-DERIVED (WS-RECON-IX)
+               when "TRANSFER-DR"
+                   subtract TRAN-AMOUNT
+                       from WS-RECON-DERIVED (WS-RECON-IX)
+               when "TRANSFER-CR"
+                   add TRAN-AMOUNT
+                       to WS-RECON-DERIVED (WS-RECON-IX)
+               when "TRANSFER-BO"
+                   add TRAN-AMOUNT
+                       to WS-RECON-DERIVED (WS-RECON-IX)
+               when "PAYMENT"
+                   subtract TRAN-AMOUNT
+                       from WS-RECON-DERIVED (WS-RECON-IX)
+               when "PAYMT-CR"
+                   add TRAN-AMOUNT
+                       to WS-RECON-DERIVED (WS-RECON-IX)
+               when other
+                   continue
+           end-evaluate
+           exit.
+
+       RECON-COMPARE-TO-MASTER.
+           move ZERO to WS-MISMATCH-COUNT
+           open input ACCT-MASTER-FILE
+           if WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE. COMPARISON SKIPPED."
+           else
+               perform RECON-COMPARE-ONE
+                   varying WS-RECON-IX from 1 by 1
+                   until WS-RECON-IX > WS-RECON-COUNT
+           end-if
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           exit.
+
+       RECON-COMPARE-ONE.
+           move WS-RECON-ACCOUNT (WS-RECON-IX) to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               invalid key
+                   display "ACCOUNT " ACCT-NUMBER
+                       " IN LOG BUT NOT ON ACCT-MASTER"
+                   add 1 to WS-MISMATCH-COUNT
+               not invalid key
+                   perform RECON-CHECK-BALANCE
+           end-read
+           exit.
+
+       RECON-CHECK-BALANCE.
+           if ACCT-BALANCE not =
+                   WS-RECON-DERIVED (WS-RECON-IX)
+               move WS-RECON-DERIVED (WS-RECON-IX)
+                   to WS-DERIVED-DISPLAY
+               move ACCT-BALANCE to WS-ACTUAL-DISPLAY
+               display "MISMATCH ACCOUNT " ACCT-NUMBER
+                   " MASTER=" WS-ACTUAL-DISPLAY
+                   " DERIVED=" WS-DERIVED-DISPLAY
+               add 1 to WS-MISMATCH-COUNT
+           end-if
+           exit.
+
+       end program RECONCIL.
