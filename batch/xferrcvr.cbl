@@ -0,0 +1,364 @@
+       identification division.
+           program-id. XFERRCVR.
+           author. "Arthur Selingin".
+
+      * restart/recovery batch job (request 009): scans the transfer
+      * checkpoint file for any transfer left mid-flight by a crash
+      * (checkpointed as STARTED or DEBITED but never reaching
+      * COMPLETED or BACKEDOUT) and resolves it - finishing the credit
+      * leg if the destination account is there to take it, otherwise
+      * backing the debit out, same as CAIXA would have done itself.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select ACCT-MASTER-FILE assign to "ACCTMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCT-NUMBER
+               file status is WS-ACCT-STATUS.
+
+           select TRAN-LOG-FILE assign to "TRANLOG.DAT"
+               organization is line sequential
+               file status is WS-TRAN-STATUS.
+
+           select CHECKPOINT-FILE assign to "CHKPOINT.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is CHK-TXN-ID
+               file status is WS-CHK-STATUS.
+
+       data division.
+       file section.
+       FD ACCT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD TRAN-LOG-FILE.
+           COPY TRANLOG.
+
+       FD CHECKPOINT-FILE.
+           COPY CHKPOINT.
+
+       working-storage section.
+       01 WS-SPACES PIC X(060)
+           value "====================================================".
+
+       01 WS-ACCT-STATUS    PIC X(02) VALUE "00".
+       01 WS-TRAN-STATUS    PIC X(02) VALUE "00".
+       01 WS-CHK-STATUS     PIC X(02) VALUE "00".
+
+       01 WS-CURRENT-DATE      PIC 9(08).
+       01 WS-CURRENT-TIME      PIC 9(08).
+
+      * parameters for the shared transaction-log writer, set by the
+      * caller immediately before "perform WRITE-TRAN-LOG-ENTRY"
+       01 WT-TYPE              PIC X(12).
+       01 WT-ACCOUNT           PIC 9(10).
+       01 WT-AMOUNT            PIC S9(9)V99.
+       01 WT-REF               PIC X(10).
+       01 WT-BALANCE           PIC S9(9)V99.
+
+       01 WS-EOF-CHK        PIC X(01) VALUE "N".
+           88 END-OF-CHK VALUE "Y".
+
+       01 WS-OK             PIC X(01) VALUE "Y".
+       01 WS-RECOVERED-COUNT PIC 9(04) VALUE ZERO.
+
+      * idempotency check for the credit leg (review fix): a crash
+      * between TRANSFER-CR posting to ACCT-MASTER and the checkpoint
+      * being rewritten to COMPLETED must not cause a second credit on
+      * restart. TRAN-LOG is scanned for a TRANSFER-CR entry already
+      * matching this checkpoint's to-account/date/time (the same
+      * date/time stamped on both legs of the original transfer, since
+      * CAIXA calls SET-CURRENT-DATE-TIME once per DO-TRANSFER) before
+      * XFER-FINISH-CREDIT is allowed to add the money again
+       01 WS-EOF-CREDIT-SCAN   PIC X(01) VALUE "N".
+           88 END-OF-CREDIT-SCAN VALUE "Y".
+       01 WS-CREDIT-FOUND      PIC X(01) VALUE "N".
+           88 CREDIT-ALREADY-POSTED VALUE "Y".
+
+      * same idempotency technique for the debit leg (review fix): a
+      * checkpoint can still read STARTED even though the debit already
+      * posted, if the crash landed between TRANSFER-DEBIT-POST and
+      * TRANSFER-MARK-CHECKPOINT-DEBITED's rewrite. Treating STARTED as
+      * "nothing happened yet" in that window strands the debited money
+      * with no compensating credit - TRAN-LOG is scanned for the
+      * TRANSFER-DR entry before assuming that
+       01 WS-EOF-DEBIT-SCAN    PIC X(01) VALUE "N".
+           88 END-OF-DEBIT-SCAN VALUE "Y".
+       01 WS-DEBIT-FOUND       PIC X(01) VALUE "N".
+           88 DEBIT-ALREADY-POSTED VALUE "Y".
+
+      * and for the back-out leg (review fix): CAIXA's own
+      * TRANSFER-BACK-OUT-POST can post the refund and log TRANSFER-BO
+      * but crash before rewriting the checkpoint to BACKEDOUT, leaving
+      * it at DEBITED - without this check XFER-RECOVER-DEBITED would
+      * back out (and credit) the FROM account a second time
+       01 WS-EOF-BACKOUT-SCAN  PIC X(01) VALUE "N".
+           88 END-OF-BACKOUT-SCAN VALUE "Y".
+       01 WS-BACKOUT-FOUND     PIC X(01) VALUE "N".
+           88 BACKOUT-ALREADY-POSTED VALUE "Y".
+
+       procedure division.
+       XFERRCVR-RUN.
+           display WS-SPACES
+           display "TRANSFER RESTART/RECOVERY BATCH - XFERRCVR"
+           display WS-SPACES
+
+           perform SET-CURRENT-DATE-TIME
+
+           open i-o CHECKPOINT-FILE
+           open i-o ACCT-MASTER-FILE
+           move "N" to WS-EOF-CHK
+
+           move "Y" to WS-OK
+           if WS-CHK-STATUS not = "00"
+               display "CHECKPOINT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y" and WS-ACCT-STATUS not = "00"
+               display "ACCOUNT FILE UNAVAILABLE."
+               move "N" to WS-OK
+           end-if
+           if WS-OK = "Y"
+               perform XFER-SCAN-STEP
+                   until END-OF-CHK
+           end-if
+
+           if WS-ACCT-STATUS not = "35"
+               close ACCT-MASTER-FILE
+           end-if
+           if WS-CHK-STATUS not = "35"
+               close CHECKPOINT-FILE
+           end-if
+
+           display WS-SPACES
+           display "TRANSFERS RECOVERED: " WS-RECOVERED-COUNT
+           display WS-SPACES
+
+           stop run.
+
+       XFER-SCAN-STEP.
+           read CHECKPOINT-FILE next record
+               at end
+                   set END-OF-CHK to true
+               not at end
+                   perform XFER-CHECK-RECORD
+           end-read
+           exit.
+
+       XFER-CHECK-RECORD.
+           evaluate true
+               when CHK-DEBITED
+                   perform XFER-RECOVER-DEBITED
+               when CHK-STARTED
+                   perform XFER-RECOVER-STARTED
+               when other
+                   continue
+           end-evaluate
+           exit.
+
+       XFER-RECOVER-DEBITED.
+      * the debit posted but the checkpoint never reached COMPLETED,
+      * so we do not know whether the credit leg ran - finish it now
+      * if the destination account is still there to take it
+           move CHK-TO-ACCT to ACCT-NUMBER
+           move "Y" to WS-OK
+           read ACCT-MASTER-FILE
+               invalid key
+                   move "N" to WS-OK
+           end-read
+
+           if WS-OK = "Y"
+               perform XFER-FINISH-CREDIT
+           else
+               perform XFER-BACK-OUT-DEBIT
+           end-if
+           exit.
+
+       XFER-FINISH-CREDIT.
+      * the credit may already have posted before a crash prevented the
+      * checkpoint from reaching COMPLETED - check TRAN-LOG before
+      * crediting again, or this doubles the money on restart
+           perform CHECK-CREDIT-ALREADY-POSTED
+           if CREDIT-ALREADY-POSTED
+               set CHK-COMPLETED to true
+               rewrite CHECKPOINT-RECORD
+               add 1 to WS-RECOVERED-COUNT
+               display "RECOVERED (CREDIT WAS ALREADY POSTED) TXN "
+                   CHK-TXN-ID
+           else
+               add CHK-AMOUNT to ACCT-BALANCE
+               rewrite ACCT-MASTER-RECORD
+               move "TRANSFER-CR" to WT-TYPE
+               move CHK-TO-ACCT to WT-ACCOUNT
+               move CHK-AMOUNT to WT-AMOUNT
+               move CHK-FROM-ACCT to WT-REF
+               move ACCT-BALANCE to WT-BALANCE
+               perform WRITE-TRAN-LOG-ENTRY
+               set CHK-COMPLETED to true
+               rewrite CHECKPOINT-RECORD
+               add 1 to WS-RECOVERED-COUNT
+               display "RECOVERED (CREDIT COMPLETED) TXN " CHK-TXN-ID
+           end-if
+           exit.
+
+       CHECK-CREDIT-ALREADY-POSTED.
+           move "N" to WS-CREDIT-FOUND
+           move "N" to WS-EOF-CREDIT-SCAN
+           open input TRAN-LOG-FILE
+           if WS-TRAN-STATUS = "00"
+               perform CREDIT-SCAN-STEP
+                   until END-OF-CREDIT-SCAN
+               close TRAN-LOG-FILE
+           end-if
+           exit.
+
+       CREDIT-SCAN-STEP.
+           read TRAN-LOG-FILE
+               at end
+                   set END-OF-CREDIT-SCAN to true
+               not at end
+                   if TRAN-TYPE = "TRANSFER-CR"
+                       and TRAN-ACCOUNT = CHK-TO-ACCT
+                       and TRAN-DATE = CHK-DATE
+                       and TRAN-TIME = CHK-TIME
+                       set CREDIT-ALREADY-POSTED to true
+                       set END-OF-CREDIT-SCAN to true
+                   end-if
+           end-read
+           exit.
+
+       XFER-BACK-OUT-DEBIT.
+           move CHK-FROM-ACCT to ACCT-NUMBER
+           read ACCT-MASTER-FILE
+               not invalid key
+                   perform XFER-BACK-OUT-POST
+           end-read
+           exit.
+
+       XFER-BACK-OUT-POST.
+      * the refund may already have posted before a crash prevented
+      * the checkpoint from reaching BACKEDOUT - check TRAN-LOG before
+      * crediting the FROM account back a second time
+           perform CHECK-BACKOUT-ALREADY-POSTED
+           if BACKOUT-ALREADY-POSTED
+               set CHK-BACKED-OUT to true
+               rewrite CHECKPOINT-RECORD
+               add 1 to WS-RECOVERED-COUNT
+               display "RECOVERED (BACKOUT WAS ALREADY POSTED) TXN "
+                   CHK-TXN-ID
+           else
+               add CHK-AMOUNT to ACCT-BALANCE
+               rewrite ACCT-MASTER-RECORD
+               move "TRANSFER-BO" to WT-TYPE
+               move CHK-FROM-ACCT to WT-ACCOUNT
+               move CHK-AMOUNT to WT-AMOUNT
+               move CHK-TO-ACCT to WT-REF
+               move ACCT-BALANCE to WT-BALANCE
+               perform WRITE-TRAN-LOG-ENTRY
+               set CHK-BACKED-OUT to true
+               rewrite CHECKPOINT-RECORD
+               add 1 to WS-RECOVERED-COUNT
+               display "RECOVERED (DEBIT BACKED OUT) TXN " CHK-TXN-ID
+           end-if
+           exit.
+
+       CHECK-BACKOUT-ALREADY-POSTED.
+           move "N" to WS-BACKOUT-FOUND
+           move "N" to WS-EOF-BACKOUT-SCAN
+           open input TRAN-LOG-FILE
+           if WS-TRAN-STATUS = "00"
+               perform BACKOUT-SCAN-STEP
+                   until END-OF-BACKOUT-SCAN
+               close TRAN-LOG-FILE
+           end-if
+           exit.
+
+       BACKOUT-SCAN-STEP.
+           read TRAN-LOG-FILE
+               at end
+                   set END-OF-BACKOUT-SCAN to true
+               not at end
+                   if TRAN-TYPE = "TRANSFER-BO"
+                       and TRAN-ACCOUNT = CHK-FROM-ACCT
+                       and TRAN-DATE = CHK-DATE
+                       and TRAN-TIME = CHK-TIME
+                       set BACKOUT-ALREADY-POSTED to true
+                       set END-OF-BACKOUT-SCAN to true
+                   end-if
+           end-read
+           exit.
+
+       XFER-RECOVER-STARTED.
+      * a STARTED checkpoint usually means the crash happened before
+      * the debit ever posted, but the debit and its TRAN-LOG entry
+      * are written before the checkpoint is rewritten to DEBITED -
+      * check TRAN-LOG before assuming there is nothing to reverse
+           perform CHECK-DEBIT-ALREADY-POSTED
+           if DEBIT-ALREADY-POSTED
+               perform XFER-RECOVER-DEBITED
+           else
+               set CHK-BACKED-OUT to true
+               rewrite CHECKPOINT-RECORD
+               add 1 to WS-RECOVERED-COUNT
+               display "RECOVERED (NEVER STARTED) TXN " CHK-TXN-ID
+           end-if
+           exit.
+
+       CHECK-DEBIT-ALREADY-POSTED.
+           move "N" to WS-DEBIT-FOUND
+           move "N" to WS-EOF-DEBIT-SCAN
+           open input TRAN-LOG-FILE
+           if WS-TRAN-STATUS = "00"
+               perform DEBIT-SCAN-STEP
+                   until END-OF-DEBIT-SCAN
+               close TRAN-LOG-FILE
+           end-if
+           exit.
+
+       DEBIT-SCAN-STEP.
+           read TRAN-LOG-FILE
+               at end
+                   set END-OF-DEBIT-SCAN to true
+               not at end
+                   if TRAN-TYPE = "TRANSFER-DR"
+                       and TRAN-ACCOUNT = CHK-FROM-ACCT
+                       and TRAN-DATE = CHK-DATE
+                       and TRAN-TIME = CHK-TIME
+                       set DEBIT-ALREADY-POSTED to true
+                       set END-OF-DEBIT-SCAN to true
+                   end-if
+           end-read
+           exit.
+
+      *----------------------------------------------------------------
+      * shared helpers
+      *----------------------------------------------------------------
+       SET-CURRENT-DATE-TIME.
+           accept WS-CURRENT-DATE from DATE YYYYMMDD
+           accept WS-CURRENT-TIME from TIME
+           exit.
+
+       WRITE-TRAN-LOG-ENTRY.
+           open extend TRAN-LOG-FILE
+           if WS-TRAN-STATUS = "35"
+      * o arquivo de log ainda nao existe na primeira transacao do
+      * sistema - cria vazio e reabre para gravar no final
+               open output TRAN-LOG-FILE
+               close TRAN-LOG-FILE
+               open extend TRAN-LOG-FILE
+           end-if
+           move WT-ACCOUNT to TRAN-ACCOUNT
+           move WT-TYPE to TRAN-TYPE
+           move WT-AMOUNT to TRAN-AMOUNT
+           move WS-CURRENT-DATE to TRAN-DATE
+           move WS-CURRENT-TIME to TRAN-TIME
+           move WT-REF to TRAN-REF
+           move WT-BALANCE to TRAN-BALANCE-AFTER
+           write TRAN-LOG-RECORD
+           close TRAN-LOG-FILE
+           exit.
+
+       end program XFERRCVR.
